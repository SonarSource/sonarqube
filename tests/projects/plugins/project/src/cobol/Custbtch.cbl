@@ -0,0 +1,572 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTBTCH.
+      *
+      * Batch counterpart to CUSTMNT2.  Applies a bulk transaction file
+      * of add/change/delete requests against CUSTMAS using the same
+      * validation rules CUSTMNT2 enforces online, taking periodic
+      * checkpoints so a job that abends partway through can restart
+      * from the last checkpoint instead of reprocessing the whole
+      * file.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+      *
+           SELECT TRANSACTION-FILE ASSIGN TO CUSTTRAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+      *
+           SELECT HISTORY-FILE ASSIGN TO CUSTHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO CUSTCKPT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CK-CHECKPOINT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+      *
+           SELECT STATE-CODE-FILE ASSIGN TO STATECD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SC-STATE-CODE
+               FILE STATUS IS WS-STATECD-STATUS.
+      *
+           SELECT CUSTOMER-ORDER-FILE ASSIGN TO CUSTORD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CO-ORDER-KEY
+               FILE STATUS IS WS-CUSTORD-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY CUSTMAS.
+      *
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY CUSTTRN.
+      *
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY CUSTHIST.
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY CUSTCKPT.
+      *
+       FD  STATE-CODE-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY STATECD.
+      *
+       FD  CUSTOMER-ORDER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY CUSTORD.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-FILE-STATUS-FIELDS.
+      *
+           05  WS-CUSTMAS-STATUS            PIC X(02).
+           05  WS-TRANS-STATUS              PIC X(02).
+           05  WS-HIST-STATUS               PIC X(02).
+           05  WS-CKPT-STATUS               PIC X(02).
+           05  WS-STATECD-STATUS            PIC X(02).
+           05  WS-CUSTORD-STATUS            PIC X(02).
+      *
+       01  SWITCHES.
+      *
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  END-OF-TRANSACTIONS              VALUE 'Y'.
+           05  VALID-DATA-SW                PIC X(01) VALUE 'Y'.
+               88  VALID-DATA                       VALUE 'Y'.
+           05  WS-ORDER-EOF-SW              PIC X(01) VALUE 'N'.
+               88  ORDER-AT-END                      VALUE 'Y'.
+           05  WS-ORDER-FOUND-SW            PIC X(01) VALUE 'N'.
+               88  OPEN-ORDER-FOUND                  VALUE 'Y'.
+      *
+       01  COUNTERS.
+      *
+           05  WS-RECORDS-READ              PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-ADDED             PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-CHANGED           PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-DELETED           PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-REJECTED          PIC 9(07) VALUE ZERO.
+           05  WS-SKIP-COUNT                PIC 9(07) VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL       PIC 9(04) VALUE 100.
+           05  WS-CHECKPOINT-DIVIDE         PIC 9(07) VALUE ZERO.
+           05  WS-CHECKPOINT-REMAINDER      PIC 9(04) VALUE ZERO.
+      *
+       01  AUDIT-WORK-FIELDS.
+      *
+           05  WS-BEFORE-IMAGE              PIC X(150).
+      *
+       01  MESSAGE-FIELDS.
+      *
+           05  WS-REJECT-REASON             PIC X(60).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-APPLY-CUSTOMER-TRANSACTIONS.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTION-RECORD
+               UNTIL END-OF-TRANSACTIONS.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           IF WS-CKPT-STATUS NOT = '00' AND NOT = '35'
+               DISPLAY 'CUSTBTCH: UNABLE TO OPEN CHECKPOINT, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+           PERFORM 1100-READ-CHECKPOINT-RECORD.
+      *
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMAS-STATUS NOT = '00'
+               DISPLAY 'CUSTBTCH: UNABLE TO OPEN CUSTMAS, STATUS='
+                   WS-CUSTMAS-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HIST-STATUS NOT = '00'
+               DISPLAY 'CUSTBTCH: UNABLE TO OPEN CUSTHIST, STATUS='
+                   WS-HIST-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'CUSTBTCH: UNABLE TO OPEN CUSTTRAN, STATUS='
+                   WS-TRANS-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           OPEN INPUT STATE-CODE-FILE.
+           IF WS-STATECD-STATUS NOT = '00'
+               DISPLAY 'CUSTBTCH: UNABLE TO OPEN STATECD, STATUS='
+                   WS-STATECD-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           OPEN INPUT CUSTOMER-ORDER-FILE.
+           IF WS-CUSTORD-STATUS NOT = '00'
+               DISPLAY 'CUSTBTCH: UNABLE TO OPEN CUSTORD, STATUS='
+                   WS-CUSTORD-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           IF NOT END-OF-TRANSACTIONS
+               IF CK-RECORDS-PROCESSED > ZERO
+                   DISPLAY 'CUSTBTCH: RESTARTING AFTER '
+                       CK-RECORDS-PROCESSED ' RECORDS.'
+                   PERFORM 1200-SKIP-APPLIED-TRANSACTION
+                       VARYING WS-SKIP-COUNT FROM 1 BY 1
+                       UNTIL WS-SKIP-COUNT > CK-RECORDS-PROCESSED
+                          OR END-OF-TRANSACTIONS
+                   MOVE CK-RECORDS-PROCESSED TO WS-RECORDS-READ
+               END-IF
+               PERFORM 1300-READ-TRANSACTION-RECORD
+           END-IF.
+      *
+       1100-READ-CHECKPOINT-RECORD.
+      *
+           MOVE 'CKPT01' TO CK-CHECKPOINT-KEY.
+      *
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO CK-RECORDS-PROCESSED
+                   SET CK-RUN-IN-PROGRESS TO TRUE
+                   PERFORM 1150-WRITE-NEW-CHECKPOINT-RECORD
+           END-READ.
+      *
+           IF CK-RUN-COMPLETE
+               MOVE ZERO TO CK-RECORDS-PROCESSED
+               SET CK-RUN-IN-PROGRESS TO TRUE
+               PERFORM 1160-REWRITE-CHECKPOINT-RECORD
+           END-IF.
+      *
+       1150-WRITE-NEW-CHECKPOINT-RECORD.
+      *
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   DISPLAY 'CUSTBTCH: UNABLE TO CREATE CHECKPOINT RECO
+      -                'RD.'
+           END-WRITE.
+      *
+       1160-REWRITE-CHECKPOINT-RECORD.
+      *
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   DISPLAY 'CUSTBTCH: UNABLE TO UPDATE CHECKPOINT RECO
+      -                'RD.'
+           END-REWRITE.
+      *
+       1200-SKIP-APPLIED-TRANSACTION.
+      *
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+      *
+       1300-READ-TRANSACTION-RECORD.
+      *
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-TRANSACTION-RECORD.
+      *
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE 'Y' TO VALID-DATA-SW.
+           PERFORM 2100-EDIT-TRANSACTION-RECORD.
+      *
+           IF VALID-DATA
+               EVALUATE TRUE
+                   WHEN CT-ACTION-ADD
+                       PERFORM 3000-ADD-CUSTOMER-RECORD
+                   WHEN CT-ACTION-CHANGE
+                       PERFORM 4000-CHANGE-CUSTOMER-RECORD
+                   WHEN CT-ACTION-DELETE
+                       PERFORM 5000-DELETE-CUSTOMER-RECORD
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+               DISPLAY 'CUSTBTCH: REJECTED ' CT-CUSTOMER-NUMBER ' - '
+                   WS-REJECT-REASON
+           END-IF.
+      *
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-DIVIDE
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+               PERFORM 1160-REWRITE-CHECKPOINT-RECORD
+           END-IF.
+      *
+           PERFORM 1300-READ-TRANSACTION-RECORD.
+      *
+       2100-EDIT-TRANSACTION-RECORD.
+      *
+           MOVE SPACE TO WS-REJECT-REASON.
+      *
+           IF CT-ACTION-CODE NOT = '1' AND '2' AND '3'
+               MOVE 'Invalid action code.' TO WS-REJECT-REASON
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF VALID-DATA AND CT-CUSTOMER-NUMBER = SPACE
+               MOVE 'Missing customer number.' TO WS-REJECT-REASON
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+           IF VALID-DATA AND NOT CT-ACTION-DELETE
+               IF CT-LAST-NAME = SPACE
+                   MOVE 'Missing last name.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+               IF VALID-DATA AND CT-FIRST-NAME = SPACE
+                   MOVE 'Missing first name.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+               IF VALID-DATA AND CT-ADDRESS = SPACE
+                   MOVE 'Missing address.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+               IF VALID-DATA AND CT-CITY = SPACE
+                   MOVE 'Missing city.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+               IF VALID-DATA AND CT-STATE = SPACE
+                   MOVE 'Missing state.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+               IF VALID-DATA AND CT-STATE NOT = SPACE
+                   PERFORM 2120-EDIT-STATE-CODE
+               END-IF
+               IF VALID-DATA AND CT-ZIP-CODE = SPACE
+                   MOVE 'Missing zip code.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+               IF VALID-DATA AND CT-ZIP-CODE NOT = SPACE
+                   PERFORM 2110-EDIT-ZIP-CODE-FORMAT
+               END-IF
+               IF VALID-DATA AND CT-PHONE = SPACE
+                   MOVE 'Missing phone number.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+               IF VALID-DATA AND CT-EMAIL = SPACE
+                   MOVE 'Missing email address.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+      *        CT-CREDIT-LIMIT arrives as packed-decimal, so there is
+      *        no way to tell "not supplied" from an explicit 0.00 the
+      *        way CRLIMITL does on the online screen, and a genuinely
+      *        typed zero limit is valid online (2200-EDIT-CUSTOMER-
+      *        DATA only flags an unkeyed field).  The one rule that
+      *        does carry over is that CRLIMITI's online picture has
+      *        no sign position, so a negative amount could never be
+      *        entered there either.
+               IF VALID-DATA AND CT-CREDIT-LIMIT < ZERO
+                   MOVE 'Credit limit may not be negative.' TO
+                       WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       2110-EDIT-ZIP-CODE-FORMAT.
+      *
+           IF CT-ZIP-CODE(1:5) NOT NUMERIC
+               MOVE 'Zip code must be 5 digits, or 5 digits, a dash,
+      -            'and 4 digits.' TO WS-REJECT-REASON
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               IF CT-ZIP-CODE(6:5) NOT = SPACE
+                   IF       CT-ZIP-CODE(6:1) NOT = '-'
+                         OR CT-ZIP-CODE(7:4) NOT NUMERIC
+                       MOVE 'Zip code must be 5 digits, or 5 digits, a
+      -                    ' dash, and 4 digits.' TO WS-REJECT-REASON
+                       MOVE 'N' TO VALID-DATA-SW
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2120-EDIT-STATE-CODE.
+      *
+           MOVE CT-STATE TO SC-STATE-CODE.
+      *
+           READ STATE-CODE-FILE
+               INVALID KEY
+                   MOVE 'Not a valid state code.' TO WS-REJECT-REASON
+                   MOVE 'N' TO VALID-DATA-SW
+           END-READ.
+      *
+       3000-ADD-CUSTOMER-RECORD.
+      *
+           MOVE CT-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   PERFORM 3100-WRITE-NEW-CUSTOMER-RECORD
+               NOT INVALID KEY
+                   MOVE 'Customer already exists.' TO WS-REJECT-REASON
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'CUSTBTCH: REJECTED ' CT-CUSTOMER-NUMBER
+                       ' - ' WS-REJECT-REASON
+           END-READ.
+      *
+       3100-WRITE-NEW-CUSTOMER-RECORD.
+      *
+           MOVE CT-LAST-NAME    TO CM-LAST-NAME.
+           MOVE CT-FIRST-NAME   TO CM-FIRST-NAME.
+           MOVE CT-ADDRESS      TO CM-ADDRESS.
+           MOVE CT-CITY         TO CM-CITY.
+           MOVE CT-STATE        TO CM-STATE.
+           MOVE CT-ZIP-CODE     TO CM-ZIP-CODE.
+           MOVE CT-PHONE        TO CM-PHONE.
+           MOVE CT-EMAIL        TO CM-EMAIL.
+           MOVE CT-CREDIT-LIMIT TO CM-CREDIT-LIMIT.
+      *
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   MOVE 'Unable to write customer record.' TO
+                       WS-REJECT-REASON
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'CUSTBTCH: REJECTED ' CT-CUSTOMER-NUMBER
+                       ' - ' WS-REJECT-REASON
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-ADDED
+                   MOVE CM-CUSTOMER-NUMBER TO CH-CUSTOMER-NUMBER
+                   SET CH-ACTION-ADD TO TRUE
+                   MOVE SPACE TO CH-BEFORE-IMAGE
+                   MOVE CUSTOMER-MASTER-RECORD TO CH-AFTER-IMAGE
+                   PERFORM 8000-WRITE-HISTORY-RECORD
+           END-WRITE.
+      *
+       4000-CHANGE-CUSTOMER-RECORD.
+      *
+           MOVE CT-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'Customer does not exist.' TO WS-REJECT-REASON
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'CUSTBTCH: REJECTED ' CT-CUSTOMER-NUMBER
+                       ' - ' WS-REJECT-REASON
+               NOT INVALID KEY
+                   PERFORM 4100-REWRITE-CUSTOMER-RECORD
+           END-READ.
+      *
+       4100-REWRITE-CUSTOMER-RECORD.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO WS-BEFORE-IMAGE.
+      *
+           MOVE CT-LAST-NAME    TO CM-LAST-NAME.
+           MOVE CT-FIRST-NAME   TO CM-FIRST-NAME.
+           MOVE CT-ADDRESS      TO CM-ADDRESS.
+           MOVE CT-CITY         TO CM-CITY.
+           MOVE CT-STATE        TO CM-STATE.
+           MOVE CT-ZIP-CODE     TO CM-ZIP-CODE.
+           MOVE CT-PHONE        TO CM-PHONE.
+           MOVE CT-EMAIL        TO CM-EMAIL.
+           MOVE CT-CREDIT-LIMIT TO CM-CREDIT-LIMIT.
+      *
+           REWRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   MOVE 'Unable to rewrite customer record.' TO
+                       WS-REJECT-REASON
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'CUSTBTCH: REJECTED ' CT-CUSTOMER-NUMBER
+                       ' - ' WS-REJECT-REASON
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-CHANGED
+                   MOVE CM-CUSTOMER-NUMBER TO CH-CUSTOMER-NUMBER
+                   SET CH-ACTION-CHANGE TO TRUE
+                   MOVE WS-BEFORE-IMAGE TO CH-BEFORE-IMAGE
+                   MOVE CUSTOMER-MASTER-RECORD TO CH-AFTER-IMAGE
+                   PERFORM 8000-WRITE-HISTORY-RECORD
+           END-REWRITE.
+      *
+       5000-DELETE-CUSTOMER-RECORD.
+      *
+           MOVE CT-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'Customer does not exist.' TO WS-REJECT-REASON
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'CUSTBTCH: REJECTED ' CT-CUSTOMER-NUMBER
+                       ' - ' WS-REJECT-REASON
+               NOT INVALID KEY
+                   PERFORM 5050-CHECK-OPEN-BALANCE
+                   IF VALID-DATA
+                       PERFORM 5100-DELETE-CUSTOMER-MASTER-RECORD
+                   ELSE
+                       ADD 1 TO WS-RECORDS-REJECTED
+                       DISPLAY 'CUSTBTCH: REJECTED ' CT-CUSTOMER-NUMBER
+                           ' - ' WS-REJECT-REASON
+                   END-IF
+           END-READ.
+      *
+      *    CUSTORD is keyed by customer number plus order number, so
+      *    one customer can own several order rows.  Start from the
+      *    customer number and read forward while the rows still
+      *    belong to this customer, the same way 4050-CHECK-OPEN-
+      *    BALANCE in the online program browses CUSTORD.
+      *
+       5050-CHECK-OPEN-BALANCE.
+      *
+           MOVE 'N' TO WS-ORDER-EOF-SW.
+           MOVE 'N' TO WS-ORDER-FOUND-SW.
+           MOVE CM-CUSTOMER-NUMBER TO CO-CUSTOMER-NUMBER.
+           MOVE LOW-VALUE TO CO-ORDER-NUMBER.
+      *
+           START CUSTOMER-ORDER-FILE KEY IS NOT LESS THAN CO-ORDER-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-ORDER-EOF-SW
+           END-START.
+      *
+           PERFORM 5060-READ-NEXT-ORDER-RECORD
+               UNTIL ORDER-AT-END OR OPEN-ORDER-FOUND.
+      *
+           IF OPEN-ORDER-FOUND
+               MOVE 'Customer has open orders.  Cannot delete.' TO
+                   WS-REJECT-REASON
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       5060-READ-NEXT-ORDER-RECORD.
+      *
+           READ CUSTOMER-ORDER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ORDER-EOF-SW
+           END-READ.
+      *
+           IF NOT ORDER-AT-END
+               IF CO-CUSTOMER-NUMBER = CM-CUSTOMER-NUMBER
+                   IF CO-OPEN-BALANCE NOT = ZERO
+                       MOVE 'Y' TO WS-ORDER-FOUND-SW
+                   END-IF
+               ELSE
+                   MOVE 'Y' TO WS-ORDER-EOF-SW
+               END-IF
+           END-IF.
+      *
+       5100-DELETE-CUSTOMER-MASTER-RECORD.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO WS-BEFORE-IMAGE.
+      *
+           DELETE CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'Unable to delete customer record.' TO
+                       WS-REJECT-REASON
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'CUSTBTCH: REJECTED ' CT-CUSTOMER-NUMBER
+                       ' - ' WS-REJECT-REASON
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-DELETED
+                   MOVE CM-CUSTOMER-NUMBER TO CH-CUSTOMER-NUMBER
+                   SET CH-ACTION-DELETE TO TRUE
+                   MOVE WS-BEFORE-IMAGE TO CH-BEFORE-IMAGE
+                   MOVE SPACE TO CH-AFTER-IMAGE
+                   PERFORM 8000-WRITE-HISTORY-RECORD
+           END-DELETE.
+      *
+       8000-WRITE-HISTORY-RECORD.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO CH-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO CH-TIME.
+           MOVE 'BATC'                      TO CH-OPERATOR-ID.
+      *
+           WRITE CUSTOMER-HISTORY-RECORD.
+           IF WS-HIST-STATUS NOT = '00'
+               DISPLAY 'CUSTBTCH: UNABLE TO WRITE CUSTHIST, STATUS='
+                   WS-HIST-STATUS
+           END-IF.
+      *
+       9000-TERMINATE.
+      *
+           MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED.
+           SET CK-RUN-COMPLETE TO TRUE.
+           PERFORM 1160-REWRITE-CHECKPOINT-RECORD.
+      *
+           CLOSE CUSTOMER-MASTER-FILE
+                 TRANSACTION-FILE
+                 HISTORY-FILE
+                 CHECKPOINT-FILE
+                 STATE-CODE-FILE
+                 CUSTOMER-ORDER-FILE.
+      *
+           DISPLAY 'CUSTBTCH: ' WS-RECORDS-READ     ' READ.'.
+           DISPLAY 'CUSTBTCH: ' WS-RECORDS-ADDED     ' ADDED.'.
+           DISPLAY 'CUSTBTCH: ' WS-RECORDS-CHANGED   ' CHANGED.'.
+           DISPLAY 'CUSTBTCH: ' WS-RECORDS-DELETED   ' DELETED.'.
+           DISPLAY 'CUSTBTCH: ' WS-RECORDS-REJECTED  ' REJECTED.'.
