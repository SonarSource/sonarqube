@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  SYSERR.
+      *
+      * Common error handler XCTL'd to by CUSTMNT2 (and any other
+      * online program) when an unexpected file response turns up.
+      * Logs the ERRPARM COMMAREA to a persistent, date/time-stamped
+      * error log and leaves the operator with a readable message
+      * instead of just vanishing off to another transaction.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WORK-FIELDS.
+      *
+           05  RESPONSE-CODE                 PIC S9(08) COMP.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                     PIC X(01).
+               88  SEND-ERASE                       VALUE '1'.
+      *
+       01  AUDIT-WORK-FIELDS.
+      *
+           05  WS-ABSTIME                    PIC S9(15) COMP-3.
+           05  WS-YYYYMMDD                   PIC 9(08).
+           05  WS-HHMMSS                     PIC 9(06).
+      *
+       01  RETURN-COMMUNICATION-AREA.
+      *
+           05  CA-CONTINUATION-FLAG          PIC X(01) VALUE 'Y'.
+      *
+       COPY ERRPARM.
+      *
+       COPY ERRLOG.
+      *
+       COPY SYSSET1.
+      *
+       COPY DFHAID.
+      *
+       COPY ATTR.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                       PIC X(20).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-SYSTEM-ERROR.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = LENGTH OF ERROR-PARAMETERS
+                   MOVE DFHCOMMAREA TO ERROR-PARAMETERS
+                   PERFORM 1000-WRITE-ERROR-LOG-RECORD
+                   PERFORM 2000-SEND-ERROR-SCREEN
+                   EXEC CICS
+                       RETURN TRANSID('SERR')
+                              COMMAREA(RETURN-COMMUNICATION-AREA)
+                   END-EXEC
+      *
+               WHEN OTHER
+                   EXEC CICS
+                       XCTL PROGRAM('INVMENU')
+                   END-EXEC
+      *
+           END-EVALUATE.
+      *
+       1000-WRITE-ERROR-LOG-RECORD.
+      *
+           EXEC CICS
+               ASKTIME
+                    ABSTIME(WS-ABSTIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               FORMATTIME
+                    ABSTIME(WS-ABSTIME)
+                    YYYYMMDD(WS-YYYYMMDD)
+                    TIME(WS-HHMMSS)
+           END-EXEC.
+      *
+           MOVE WS-YYYYMMDD  TO EL-DATE.
+           MOVE WS-HHMMSS    TO EL-TIME.
+           MOVE EIBTRMID     TO EL-TERMID.
+           MOVE ERR-RESP     TO EL-RESP.
+           MOVE ERR-RESP2    TO EL-RESP2.
+           MOVE ERR-TRNID    TO EL-TRNID.
+           MOVE ERR-RSRCE    TO EL-RSRCE.
+      *
+           EXEC CICS
+               WRITE FILE('ERRLOG')
+                     FROM(ERROR-LOG-RECORD)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+       2000-SEND-ERROR-SCREEN.
+      *
+           MOVE LOW-VALUE TO SYSMAP1O.
+           MOVE 'SERR' TO TRANIDSO.
+           MOVE 'A system error has occurred.  It has been logged.' TO
+               MSGSO.
+           STRING 'Resource: ' ERR-RSRCE
+                  '  Transaction: ' ERR-TRNID
+                  '  Press Enter to continue.'
+                  DELIMITED BY SIZE
+                  INTO DETAILSO
+           END-STRING.
+      *
+           SET SEND-ERASE TO TRUE.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('SYSMAP1')
+                            MAPSET('SYSSET1')
+                            FROM(SYSMAP1O)
+                            ERASE
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
