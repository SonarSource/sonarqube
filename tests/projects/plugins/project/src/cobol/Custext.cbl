@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTEXT.
+      *
+      * Nightly outbound extract for the downstream CRM feed.  Scans
+      * CUSTHIST for today's add and change activity and, for each
+      * customer found, pulls the current name/address/email from
+      * CUSTMAS into a flat feed record.  Driven off CUSTHIST so the
+      * CRM only sees customers actually touched today, rather than a
+      * full-file extract.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT HISTORY-FILE ASSIGN TO CUSTHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+      *
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+      *
+           SELECT EXTRACT-FILE ASSIGN TO CUSTCRM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY CUSTHIST.
+      *
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY CUSTMAS.
+      *
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  EXTRACT-LINE.
+      *
+           05  EL-CUSTOMER-NUMBER           PIC X(06).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  EL-NAME                      PIC X(36).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  EL-ADDRESS                   PIC X(25).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  EL-CITY                      PIC X(15).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  EL-STATE                     PIC X(02).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  EL-ZIP-CODE                  PIC X(10).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  EL-EMAIL                     PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-FILE-STATUS-FIELDS.
+      *
+           05  WS-HIST-STATUS               PIC X(02).
+           05  WS-CUSTMAS-STATUS             PIC X(02).
+           05  WS-EXTRACT-STATUS             PIC X(02).
+      *
+       01  SWITCHES.
+      *
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  END-OF-HISTORY                   VALUE 'Y'.
+      *
+       01  COUNTERS.
+      *
+           05  WS-HISTORY-READ              PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-EXTRACTED         PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-SKIPPED           PIC 9(07) VALUE ZERO.
+      *
+       01  WS-TODAY                        PIC X(08).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PRODUCE-CRM-EXTRACT.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-HISTORY-RECORD
+               UNTIL END-OF-HISTORY.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+      *
+           OPEN INPUT HISTORY-FILE.
+           IF WS-HIST-STATUS NOT = '00'
+               DISPLAY 'CUSTEXT: UNABLE TO OPEN CUSTHIST, STATUS='
+                   WS-HIST-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMAS-STATUS NOT = '00'
+               DISPLAY 'CUSTEXT: UNABLE TO OPEN CUSTMAS, STATUS='
+                   WS-CUSTMAS-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           OPEN OUTPUT EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'CUSTEXT: UNABLE TO OPEN CUSTCRM, STATUS='
+                   WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           IF NOT END-OF-HISTORY
+               PERFORM 1100-READ-HISTORY-RECORD
+           END-IF.
+      *
+       1100-READ-HISTORY-RECORD.
+      *
+           READ HISTORY-FILE
+               AT END
+                   SET END-OF-HISTORY TO TRUE
+           END-READ.
+      *
+           IF NOT END-OF-HISTORY
+               ADD 1 TO WS-HISTORY-READ
+           END-IF.
+      *
+       2000-PROCESS-HISTORY-RECORD.
+      *
+           IF      CH-DATE = WS-TODAY
+               AND (CH-ACTION-ADD OR CH-ACTION-CHANGE)
+               PERFORM 2100-EXTRACT-CUSTOMER-RECORD
+           END-IF.
+      *
+           PERFORM 1100-READ-HISTORY-RECORD.
+      *
+       2100-EXTRACT-CUSTOMER-RECORD.
+      *
+           MOVE CH-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-SKIPPED
+               NOT INVALID KEY
+                   PERFORM 2200-WRITE-EXTRACT-RECORD
+           END-READ.
+      *
+       2200-WRITE-EXTRACT-RECORD.
+      *
+           MOVE SPACE TO EXTRACT-LINE.
+           MOVE CM-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER.
+           STRING CM-FIRST-NAME DELIMITED BY SPACE
+                  ' '           DELIMITED BY SIZE
+                  CM-LAST-NAME  DELIMITED BY SPACE
+                  INTO EL-NAME
+           END-STRING.
+           MOVE CM-ADDRESS         TO EL-ADDRESS.
+           MOVE CM-CITY            TO EL-CITY.
+           MOVE CM-STATE           TO EL-STATE.
+           MOVE CM-ZIP-CODE        TO EL-ZIP-CODE.
+           MOVE CM-EMAIL           TO EL-EMAIL.
+      *
+           WRITE EXTRACT-LINE.
+           ADD 1 TO WS-RECORDS-EXTRACTED.
+      *
+       9000-TERMINATE.
+      *
+           CLOSE HISTORY-FILE
+                 CUSTOMER-MASTER-FILE
+                 EXTRACT-FILE.
+      *
+           DISPLAY 'CUSTEXT: ' WS-HISTORY-READ       ' HISTORY RECORDS
+      -        ' READ.'.
+           DISPLAY 'CUSTEXT: ' WS-RECORDS-EXTRACTED   ' RECORDS EXTRAC
+      -        'TED.'.
+           DISPLAY 'CUSTEXT: ' WS-RECORDS-SKIPPED     ' RECORDS SKIPPE
+      -        'D (CUSTOMER NOT FOUND).'.
