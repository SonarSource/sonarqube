@@ -24,6 +24,32 @@
        01  WORK-FIELDS.
       *
            05  RESPONSE-CODE                 PIC S9(08) COMP.
+      *
+       01  CUSTOMER-EDIT-FIELDS.
+      *
+           05  WS-CREDIT-LIMIT-GROUP.
+               10  WS-CRLIMIT-WHOLE          PIC 9(07).
+               10  WS-CRLIMIT-CENTS          PIC 9(02).
+           05  WS-CREDIT-LIMIT-NUM REDEFINES
+                   WS-CREDIT-LIMIT-GROUP     PIC 9(07)V99.
+           05  WS-CREDIT-LIMIT-DISPLAY       PIC 9(07).99.
+      *
+       01  AUDIT-WORK-FIELDS.
+      *
+           05  WS-BEFORE-IMAGE               PIC X(150).
+           05  WS-ABSTIME                    PIC S9(15) COMP-3.
+           05  WS-YYYYMMDD                   PIC 9(08).
+           05  WS-HHMMSS                     PIC 9(06).
+      *
+           05  WS-CUSTORD-KEY.
+               10  WS-CUSTORD-CUSTOMER-NUMBER PIC X(06).
+               10  WS-CUSTORD-ORDER-NUMBER    PIC X(08).
+      *
+       01  BROWSE-WORK-FIELDS.
+      *
+           05  WS-BROWSE-COUNT               PIC 9(02) VALUE ZERO.
+           05  WS-BROWSE-INDEX               PIC 9(02) VALUE ZERO.
+           05  WS-SELECTED-INDEX             PIC 9(02) VALUE ZERO.
       *
        01  USER-INSTRUCTIONS.
       *
@@ -34,6 +60,9 @@
            05  DELETE-INSTRUCTION            PIC X(79) VALUE
                'Press Enter to delete this customer or press F12 to canc
       -        'el.'.
+           05  INQUIRE-INSTRUCTION           PIC X(79) VALUE
+               'Customer information (inquiry only).  Press F12 to retu
+      -        'rn.'.
       *
        01  COMMUNICATION-AREA.
       *
@@ -42,11 +71,21 @@
                88  PROCESS-ADD-CUSTOMER             VALUE '2'.
                88  PROCESS-CHANGE-CUSTOMER          VALUE '3'.
                88  PROCESS-DELETE-CUSTOMER          VALUE '4'.
+               88  PROCESS-INQUIRE-CUSTOMER         VALUE '5'.
+               88  PROCESS-BROWSE-CUSTOMER          VALUE '6'.
            05  CA-CUSTOMER-RECORD.
                10  CA-CUSTOMER-NUMBER        PIC X(06).
-               10  FILLER                    PIC X(112).
+               10  FILLER                    PIC X(144).
+           05  CA-BROWSE-LIST.
+               10  CA-BROWSE-ENTRY           PIC X(06) OCCURS 10 TIMES.
       *
        COPY CUSTMAS.
+      *
+       COPY CUSTHIST.
+      *
+       COPY CUSTORD.
+
+       COPY STATECD.
       *
        COPY MNTSET2.
       *
@@ -58,7 +97,7 @@
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA                       PIC X(119).
+       01  DFHCOMMAREA                       PIC X(211).
       *
        PROCEDURE DIVISION.
       *
@@ -96,11 +135,12 @@
                    END-IF
       *
                WHEN EIBAID = DFHCLEAR
-                   IF PROCESS-KEY-MAP
+                   IF PROCESS-KEY-MAP OR PROCESS-BROWSE-CUSTOMER
                        MOVE LOW-VALUE TO MNTMAP1O
                        MOVE -1 TO CUSTNO1L
                        SET SEND-ERASE TO TRUE
                        PERFORM 1500-SEND-KEY-MAP
+                       SET PROCESS-KEY-MAP TO TRUE
                    ELSE
                        MOVE LOW-VALUE TO MNTMAP2O
                        MOVE CA-CUSTOMER-NUMBER TO CUSTNO2O
@@ -111,6 +151,8 @@
                                MOVE CHANGE-INSTRUCTION TO INSTR2O
                            WHEN PROCESS-DELETE-CUSTOMER
                                MOVE DELETE-INSTRUCTION TO INSTR2O
+                           WHEN PROCESS-INQUIRE-CUSTOMER
+                               MOVE INQUIRE-INSTRUCTION TO INSTR2O
                        END-EVALUATE
                        MOVE -1 TO LNAMEL
                        SET SEND-ERASE TO TRUE
@@ -130,6 +172,10 @@
                            PERFORM 3000-PROCESS-CHANGE-CUSTOMER
                        WHEN PROCESS-DELETE-CUSTOMER
                            PERFORM 4000-PROCESS-DELETE-CUSTOMER
+                       WHEN PROCESS-INQUIRE-CUSTOMER
+                           PERFORM 5000-PROCESS-INQUIRE-CUSTOMER
+                       WHEN PROCESS-BROWSE-CUSTOMER
+                           PERFORM 6000-PROCESS-BROWSE-SELECTION
                    END-EVALUATE
       *
                WHEN OTHER
@@ -140,11 +186,17 @@
                        SET SEND-DATAONLY-ALARM TO TRUE
                        PERFORM 1500-SEND-KEY-MAP
                    ELSE
-                       MOVE LOW-VALUE TO MNTMAP2O
-                       MOVE 'That key is unassigned.' TO MSG2O
-                       MOVE -1 TO LNAMEL
-                       SET SEND-DATAONLY-ALARM TO TRUE
-                       PERFORM 1400-SEND-DATA-MAP
+                       IF PROCESS-BROWSE-CUSTOMER
+                           MOVE 'That key is unassigned.' TO MSG3O
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1600-SEND-BROWSE-MAP
+                       ELSE
+                           MOVE LOW-VALUE TO MNTMAP2O
+                           MOVE 'That key is unassigned.' TO MSG2O
+                           MOVE -1 TO LNAMEL
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1400-SEND-DATA-MAP
+                       END-IF
                    END-IF
       *
            END-EVALUATE.
@@ -159,20 +211,29 @@
            PERFORM 1100-RECEIVE-KEY-MAP.
            PERFORM 1200-EDIT-KEY-DATA.
            IF VALID-DATA
-               IF NOT PROCESS-DELETE-CUSTOMER
-                   INSPECT CUSTOMER-MASTER-RECORD
-                       REPLACING ALL SPACE BY '_'
+               IF PROCESS-BROWSE-CUSTOMER
+                   CONTINUE
+               ELSE
+                   IF NOT PROCESS-DELETE-CUSTOMER
+                       AND NOT PROCESS-INQUIRE-CUSTOMER
+                       INSPECT CUSTOMER-MASTER-RECORD
+                           REPLACING ALL SPACE BY '_'
+                   END-IF
+                   MOVE CUSTNO1I      TO CUSTNO2O
+                   MOVE CM-LAST-NAME  TO LNAMEO
+                   MOVE CM-FIRST-NAME TO FNAMEO
+                   MOVE CM-ADDRESS    TO ADDRO
+                   MOVE CM-CITY       TO CITYO
+                   MOVE CM-STATE      TO STATEO
+                   MOVE CM-ZIP-CODE   TO ZIPCODEO
+                   MOVE CM-PHONE      TO PHONEO
+                   MOVE CM-EMAIL      TO EMAILO
+                   MOVE CM-CREDIT-LIMIT TO WS-CREDIT-LIMIT-DISPLAY
+                   MOVE WS-CREDIT-LIMIT-DISPLAY TO CRLIMITO
+                   MOVE -1 TO LNAMEL
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-DATA-MAP
                END-IF
-               MOVE CUSTNO1I      TO CUSTNO2O
-               MOVE CM-LAST-NAME  TO LNAMEO
-               MOVE CM-FIRST-NAME TO FNAMEO
-               MOVE CM-ADDRESS    TO ADDRO
-               MOVE CM-CITY       TO CITYO
-               MOVE CM-STATE      TO STATEO
-               MOVE CM-ZIP-CODE   TO ZIPCODEO
-               MOVE -1 TO LNAMEL
-               SET SEND-ERASE TO TRUE
-               PERFORM 1400-SEND-DATA-MAP
            ELSE
                MOVE LOW-VALUE TO CUSTNO1O
                                  ACTIONO
@@ -194,21 +255,33 @@
        1200-EDIT-KEY-DATA.
       *
            MOVE ATTR-NO-HIGHLIGHT TO ACTIONH
-                                     CUSTNO1H.
+                                     CUSTNO1H
+                                     LNAME1H.
       *
            IF ACTIONI NOT = '1' AND '2' AND '3' AND '4' AND '5'
                MOVE ATTR-REVERSE TO ACTIONH
                MOVE -1 TO ACTIONL
-               MOVE 'Action must be 1, 2, or 3.' TO MSG1O
+               MOVE 'Action must be 1, 2, 3, 4, or 5.' TO MSG1O
                MOVE 'N' TO VALID-DATA-SW
            END-IF.
       *
-           IF       CUSTNO1L = ZERO
-                 OR CUSTNO1I = SPACE
-               MOVE ATTR-REVERSE TO CUSTNO1H
-               MOVE -1 TO CUSTNO1L
-               MOVE 'You must enter a customer number.' TO MSG1O
-               MOVE 'N' TO VALID-DATA-SW
+           IF ACTIONI = '5'
+               IF       LNAME1L = ZERO
+                     OR LNAME1I = SPACE
+                   MOVE ATTR-REVERSE TO LNAME1H
+                   MOVE -1 TO LNAME1L
+                   MOVE 'You must enter a last name to search on.' TO
+                       MSG1O
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           ELSE
+               IF       CUSTNO1L = ZERO
+                     OR CUSTNO1I = SPACE
+                   MOVE ATTR-REVERSE TO CUSTNO1H
+                   MOVE -1 TO CUSTNO1L
+                   MOVE 'You must enter a customer number.' TO MSG1O
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
            END-IF.
       *
            IF VALID-DATA
@@ -248,12 +321,38 @@
                                CA-CUSTOMER-RECORD
                            MOVE DELETE-INSTRUCTION TO INSTR2O
                            SET PROCESS-DELETE-CUSTOMER TO TRUE
-                           MOVE ATTR-PROT TO LNAMEA
-                                             FNAMEA
-                                             ADDRA
-                                             CITYA
-                                             STATEA
-                                             ZIPCODEA
+                           MOVE ATTR-PROT TO LNAMEH
+                                             FNAMEH
+                                             ADDRH
+                                             CITYH
+                                             STATEH
+                                             ZIPCODEH
+                                             PHONEH
+                                             EMAILH
+                                             CRLIMITH
+                       ELSE
+                           IF RESPONSE-CODE = DFHRESP(NOTFND)
+                               MOVE 'That customer does not exist.' TO
+                                   MSG1O
+                               MOVE 'N' TO VALID-DATA-SW
+                           END-IF
+                       END-IF
+                   WHEN '4'
+                       PERFORM 1300-READ-CUSTOMER-RECORD
+                       IF RESPONSE-CODE = DFHRESP(NORMAL)
+                           MOVE CUSTOMER-MASTER-RECORD TO
+                               CA-CUSTOMER-RECORD
+                           MOVE INQUIRE-INSTRUCTION TO INSTR2O
+                           SET PROCESS-INQUIRE-CUSTOMER TO TRUE
+                           MOVE ATTR-PROT TO LNAMEH
+                                             FNAMEH
+                                             ADDRH
+                                             CITYH
+                                             STATEH
+                                             ZIPCODEH
+                                             PHONEH
+                                             EMAILH
+                                             CRLIMITH
                        ELSE
                            IF RESPONSE-CODE = DFHRESP(NOTFND)
                                MOVE 'That customer does not exist.' TO
@@ -261,6 +360,8 @@
                                MOVE 'N' TO VALID-DATA-SW
                            END-IF
                        END-IF
+                   WHEN '5'
+                       PERFORM 1350-BROWSE-BY-LAST-NAME
                END-EVALUATE.
       *
        1300-READ-CUSTOMER-RECORD.
@@ -276,6 +377,79 @@
                AND RESPONSE-CODE NOT = DFHRESP(NOTFND)
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
+      *
+       1350-BROWSE-BY-LAST-NAME.
+      *
+           MOVE ZERO TO WS-BROWSE-COUNT.
+           MOVE SPACE TO CA-BROWSE-LIST.
+           MOVE SPACE TO CUSTOMER-MASTER-RECORD.
+           MOVE LNAME1I TO CM-LAST-NAME.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTNAM')
+                       RIDFLD(CM-LAST-NAME)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(NOTFND)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE LOW-VALUE TO MNTMAP3O
+               PERFORM 1360-READ-NEXT-BROWSE-MATCH
+                   UNTIL WS-BROWSE-COUNT = 10
+                      OR RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               EXEC CICS
+                   ENDBR FILE('CUSTNAM')
+               END-EXEC
+           END-IF.
+      *
+           IF WS-BROWSE-COUNT = ZERO
+               MOVE ATTR-REVERSE TO LNAME1H
+               MOVE -1 TO LNAME1L
+               MOVE 'No customers found with that last name.' TO
+                   MSG1O
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               SET PROCESS-BROWSE-CUSTOMER TO TRUE
+               SET SEND-ERASE TO TRUE
+               PERFORM 1600-SEND-BROWSE-MAP
+           END-IF.
+      *
+       1360-READ-NEXT-BROWSE-MATCH.
+      *
+           EXEC CICS
+               READNEXT FILE('CUSTNAM')
+                        INTO(CUSTOMER-MASTER-RECORD)
+                        RIDFLD(CM-LAST-NAME)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(ENDFILE)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF CM-LAST-NAME(1:LNAME1L) = LNAME1I(1:LNAME1L)
+                   ADD 1 TO WS-BROWSE-COUNT
+                   MOVE CM-CUSTOMER-NUMBER TO
+                       BRCUSTO(WS-BROWSE-COUNT)
+                       CA-BROWSE-ENTRY(WS-BROWSE-COUNT)
+                   STRING CM-FIRST-NAME DELIMITED BY SPACE
+                          ' '           DELIMITED BY SIZE
+                          CM-LAST-NAME  DELIMITED BY SPACE
+                          INTO BRNAMEO(WS-BROWSE-COUNT)
+                   END-STRING
+                   MOVE CM-CITY  TO BRCITYO(WS-BROWSE-COUNT)
+                   MOVE CM-STATE TO BRSTO(WS-BROWSE-COUNT)
+               ELSE
+                   MOVE DFHRESP(ENDFILE) TO RESPONSE-CODE
+               END-IF
+           END-IF.
       *
        1400-SEND-DATA-MAP.
       *
@@ -333,6 +507,30 @@
                             CURSOR
                    END-EXEC
            END-EVALUATE.
+      *
+       1600-SEND-BROWSE-MAP.
+      *
+           MOVE 'MNT2' TO TRANID3O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('MNTMAP3')
+                            MAPSET('MNTSET2')
+                            FROM(MNTMAP3O)
+                            ERASE
+                            CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('MNTMAP3')
+                            MAPSET('MNTSET2')
+                            FROM(MNTMAP3O)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+                   END-EXEC
+           END-EVALUATE.
       *
        2000-PROCESS-ADD-CUSTOMER.
       *
@@ -360,6 +558,9 @@
                                  CITYO
                                  STATEO
                                  ZIPCODEO
+                                 PHONEO
+                                 EMAILO
+                                 CRLIMITO
                SET SEND-DATAONLY-ALARM TO TRUE
                PERFORM 1400-SEND-DATA-MAP
            END-IF.
@@ -382,7 +583,10 @@
                                      CITYH
                                      ADDRH
                                      FNAMEH
-                                     LNAMEH.
+                                     LNAMEH
+                                     PHONEH
+                                     EMAILH
+                                     CRLIMITH.
 
            IF       ZIPCODEI = SPACE
                  OR ZIPCODEL = ZERO
@@ -390,6 +594,8 @@
                MOVE -1 TO ZIPCODEL
                MOVE 'You must enter a zip code.' TO MSG2O
                MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               PERFORM 2210-EDIT-ZIP-CODE-FORMAT
            END-IF.
 
            IF       STATEI = SPACE
@@ -398,6 +604,8 @@
                MOVE -1 TO STATEL
                MOVE 'You must enter a state.' TO MSG2O
                MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               PERFORM 2220-EDIT-STATE-CODE
            END-IF.
 
            IF       CITYI = SPACE
@@ -431,6 +639,88 @@
                MOVE 'You must enter a last name.' TO MSG2O
                MOVE 'N' TO VALID-DATA-SW
            END-IF.
+
+           IF       PHONEI = SPACE
+                 OR PHONEL = ZERO
+               MOVE ATTR-REVERSE TO PHONEH
+               MOVE -1 TO PHONEL
+               MOVE 'You must enter a phone number.' TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+
+           IF       EMAILI = SPACE
+                 OR EMAILL = ZERO
+               MOVE ATTR-REVERSE TO EMAILH
+               MOVE -1 TO EMAILL
+               MOVE 'You must enter an email address.' TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+
+           IF       CRLIMITI = SPACE
+                 OR CRLIMITL = ZERO
+               MOVE ATTR-REVERSE TO CRLIMITH
+               MOVE -1 TO CRLIMITL
+               MOVE 'You must enter a credit limit.' TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               PERFORM 2230-EDIT-CREDIT-LIMIT-FORMAT
+           END-IF.
+      *
+       2210-EDIT-ZIP-CODE-FORMAT.
+      *
+           IF ZIPCODEI(1:5) NOT NUMERIC
+               MOVE ATTR-REVERSE TO ZIPCODEH
+               MOVE -1 TO ZIPCODEL
+               MOVE 'Zip code must be 5 digits, or 5 digits, a dash, an
+      -            'd 4 digits.' TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               IF ZIPCODEI(6:5) NOT = SPACE
+                   IF       ZIPCODEI(6:1) NOT = '-'
+                         OR ZIPCODEI(7:4) NOT NUMERIC
+                       MOVE ATTR-REVERSE TO ZIPCODEH
+                       MOVE -1 TO ZIPCODEL
+                       MOVE 'Zip code must be 5 digits, or 5 digits, a
+      -                    ' dash, and 4 digits.' TO MSG2O
+                       MOVE 'N' TO VALID-DATA-SW
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2220-EDIT-STATE-CODE.
+      *
+           MOVE STATEI TO SC-STATE-CODE.
+      *
+           EXEC CICS
+               READ FILE('STATECD')
+                    INTO(STATE-CODE-RECORD)
+                    RIDFLD(SC-STATE-CODE)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(NOTFND)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE ATTR-REVERSE TO STATEH
+               MOVE -1 TO STATEL
+               MOVE 'Not a valid state code.' TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+      *
+       2230-EDIT-CREDIT-LIMIT-FORMAT.
+      *
+           IF       CRLIMITI(1:7) NOT NUMERIC
+                 OR CRLIMITI(8:1) NOT = '.'
+                 OR CRLIMITI(9:2) NOT NUMERIC
+               MOVE ATTR-REVERSE TO CRLIMITH
+               MOVE -1 TO CRLIMITL
+               MOVE 'Credit limit must be in the format 9999999.99.'
+                    TO MSG2O
+               MOVE 'N' TO VALID-DATA-SW
+           END-IF.
       *
        2300-WRITE-CUSTOMER-RECORD.
       *
@@ -441,6 +731,11 @@
            MOVE CITYI    TO CM-CITY.
            MOVE STATEI   TO CM-STATE.
            MOVE ZIPCODEI TO CM-ZIP-CODE.
+           MOVE PHONEI   TO CM-PHONE.
+           MOVE EMAILI   TO CM-EMAIL.
+           MOVE CRLIMITI(1:7)  TO WS-CRLIMIT-WHOLE.
+           MOVE CRLIMITI(9:2)  TO WS-CRLIMIT-CENTS.
+           MOVE WS-CREDIT-LIMIT-NUM TO CM-CREDIT-LIMIT.
       *
            EXEC CICS
                WRITE FILE('CUSTMAS')
@@ -453,6 +748,14 @@
                AND RESPONSE-CODE NOT = DFHRESP(DUPREC)
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE CM-CUSTOMER-NUMBER TO CH-CUSTOMER-NUMBER
+               SET CH-ACTION-ADD TO TRUE
+               MOVE SPACE TO CH-BEFORE-IMAGE
+               MOVE CUSTOMER-MASTER-RECORD TO CH-AFTER-IMAGE
+               PERFORM 8000-WRITE-HISTORY-RECORD
+           END-IF.
       *
        3000-PROCESS-CHANGE-CUSTOMER.
       *
@@ -463,14 +766,9 @@
                PERFORM 3100-READ-CUSTOMER-FOR-UPDATE
                IF RESPONSE-CODE = DFHRESP(NORMAL)
                    IF CUSTOMER-MASTER-RECORD = CA-CUSTOMER-RECORD
-      * Introduce extra nested if as an example of rule violation 
-                       IF VALID-DATA
-                           IF RESPONSE-CODE = DFHRESP(NORMAL)
-                               PERFORM 3200-REWRITE-CUSTOMER-RECORD
-                               MOVE 'Customer record updated.' TO MSG1O
-                               SET SEND-ERASE TO TRUE
-                           END-IF
-                       END-IF
+                       PERFORM 3200-REWRITE-CUSTOMER-RECORD
+                       MOVE 'Customer record updated.' TO MSG1O
+                       SET SEND-ERASE TO TRUE
                    ELSE
                        MOVE 'Another user has updated the record.  Try a
       -                     'gain.' TO MSG1O
@@ -493,6 +791,9 @@
                                  CITYO
                                  STATEO
                                  ZIPCODEO
+                                 PHONEO
+                                 EMAILO
+                                 CRLIMITO
                SET SEND-DATAONLY-ALARM TO TRUE
                PERFORM 1400-SEND-DATA-MAP
            END-IF.
@@ -513,6 +814,8 @@
            END-IF.
       *
        3200-REWRITE-CUSTOMER-RECORD.
+      *
+           MOVE CUSTOMER-MASTER-RECORD TO WS-BEFORE-IMAGE.
       *
            MOVE LNAMEI   TO CM-LAST-NAME.
            MOVE FNAMEI   TO CM-FIRST-NAME.
@@ -520,6 +823,11 @@
            MOVE CITYI    TO CM-CITY.
            MOVE STATEI   TO CM-STATE.
            MOVE ZIPCODEI TO CM-ZIP-CODE.
+           MOVE PHONEI   TO CM-PHONE.
+           MOVE EMAILI   TO CM-EMAIL.
+           MOVE CRLIMITI(1:7)  TO WS-CRLIMIT-WHOLE.
+           MOVE CRLIMITI(9:2)  TO WS-CRLIMIT-CENTS.
+           MOVE WS-CREDIT-LIMIT-NUM TO CM-CREDIT-LIMIT.
       *
            EXEC CICS
                REWRITE FILE('CUSTMAS')
@@ -530,17 +838,29 @@
            IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE CM-CUSTOMER-NUMBER TO CH-CUSTOMER-NUMBER
+               SET CH-ACTION-CHANGE TO TRUE
+               MOVE WS-BEFORE-IMAGE TO CH-BEFORE-IMAGE
+               MOVE CUSTOMER-MASTER-RECORD TO CH-AFTER-IMAGE
+               PERFORM 8000-WRITE-HISTORY-RECORD
+           END-IF.
       *
        4000-PROCESS-DELETE-CUSTOMER.
       *
            MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
            PERFORM 3100-READ-CUSTOMER-FOR-UPDATE.
            IF RESPONSE-CODE = DFHRESP(NORMAL)
-               ALTER X TO PROCEED TO Y
                IF CUSTOMER-MASTER-RECORD = CA-CUSTOMER-RECORD
-                   PERFORM 4100-DELETE-CUSTOMER-RECORD
-                   MOVE 'Customer deleted.' TO MSG1O
-                   SET SEND-ERASE TO TRUE
+                   PERFORM 4050-CHECK-OPEN-BALANCE
+                   IF VALID-DATA
+                       PERFORM 4100-DELETE-CUSTOMER-RECORD
+                       MOVE 'Customer deleted.' TO MSG1O
+                       SET SEND-ERASE TO TRUE
+                   ELSE
+                       SET SEND-ERASE-ALARM TO TRUE
+                   END-IF
                ELSE
                    MOVE 'Another user has updated the record.  Try again
       -                 '.' TO MSG1O
@@ -556,9 +876,71 @@
            MOVE -1 TO CUSTNO1L.
            PERFORM 1500-SEND-KEY-MAP.
            SET PROCESS-KEY-MAP TO TRUE.
+      *
+       4050-CHECK-OPEN-BALANCE.
+      *
+      *    CUSTORD is keyed by customer number plus order number, so
+      *    one customer can own several order rows.  Browse forward
+      *    from the customer number instead of a single keyed read,
+      *    the same way 1350-BROWSE-BY-LAST-NAME scans CUSTNAM for
+      *    every row that shares a key prefix.  RIDFLD must be large
+      *    enough to hold the file's full key (CO-ORDER-KEY), since
+      *    READNEXT returns the complete key of each record read,
+      *    not just the generic portion given to STARTBR.
+      *
+           MOVE SPACE TO WS-CUSTORD-KEY.
+           MOVE CM-CUSTOMER-NUMBER TO WS-CUSTORD-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('CUSTORD')
+                       RIDFLD(WS-CUSTORD-KEY)
+                       KEYLENGTH(LENGTH OF CM-CUSTOMER-NUMBER)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(NOTFND)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 4060-READ-NEXT-ORDER-RECORD
+                   UNTIL RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                      OR NOT VALID-DATA
+               EXEC CICS
+                   ENDBR FILE('CUSTORD')
+               END-EXEC
+           END-IF.
+      *
+       4060-READ-NEXT-ORDER-RECORD.
+      *
+           EXEC CICS
+               READNEXT FILE('CUSTORD')
+                        INTO(CUSTOMER-ORDER-RECORD)
+                        RIDFLD(WS-CUSTORD-KEY)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF      RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(ENDFILE)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF CO-CUSTOMER-NUMBER = CM-CUSTOMER-NUMBER
+                   IF CO-OPEN-BALANCE NOT = ZERO
+                       MOVE 'Customer has open orders.  Cannot delete.'
+                           TO MSG1O
+                       MOVE 'N' TO VALID-DATA-SW
+                   END-IF
+               ELSE
+                   MOVE DFHRESP(ENDFILE) TO RESPONSE-CODE
+               END-IF
+           END-IF.
       *
        4100-DELETE-CUSTOMER-RECORD.
-      * TODO Some comment
+      *
            EXEC CICS
                DELETE FILE('CUSTMAS')
                       RESP(RESPONSE-CODE)
@@ -567,6 +949,106 @@
            IF  RESPONSE-CODE NOT = DFHRESP(NORMAL)
                PERFORM 9999-TERMINATE-PROGRAM
            END-IF.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE CM-CUSTOMER-NUMBER TO CH-CUSTOMER-NUMBER
+               SET CH-ACTION-DELETE TO TRUE
+               MOVE CUSTOMER-MASTER-RECORD TO CH-BEFORE-IMAGE
+               MOVE SPACE TO CH-AFTER-IMAGE
+               PERFORM 8000-WRITE-HISTORY-RECORD
+           END-IF.
+      *
+       5000-PROCESS-INQUIRE-CUSTOMER.
+      *
+           MOVE 'Inquiry complete.' TO MSG1O.
+           MOVE -1 TO CUSTNO1L.
+           SET SEND-ERASE TO TRUE.
+           PERFORM 1500-SEND-KEY-MAP.
+           SET PROCESS-KEY-MAP TO TRUE.
+      *
+       6000-PROCESS-BROWSE-SELECTION.
+      *
+           EXEC CICS
+               RECEIVE MAP('MNTMAP3')
+                       MAPSET('MNTSET2')
+                       INTO(MNTMAP3I)
+           END-EXEC.
+      *
+           MOVE ZERO TO WS-SELECTED-INDEX.
+           MOVE ZERO TO WS-BROWSE-INDEX.
+           PERFORM 6010-FIND-SELECTED-BROWSE-LINE
+               UNTIL WS-BROWSE-INDEX = 10.
+      *
+           IF WS-SELECTED-INDEX = ZERO
+               MOVE 'Select a customer by marking one line, then pres
+      -            's Enter.' TO MSG3O
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1600-SEND-BROWSE-MAP
+           ELSE
+               MOVE CA-BROWSE-ENTRY(WS-SELECTED-INDEX) TO CUSTNO1I
+               PERFORM 1300-READ-CUSTOMER-RECORD
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE CUSTOMER-MASTER-RECORD TO CA-CUSTOMER-RECORD
+                   MOVE LOW-VALUE TO MNTMAP2O
+                   MOVE CUSTNO1I      TO CUSTNO2O
+                   MOVE CM-LAST-NAME  TO LNAMEO
+                   MOVE CM-FIRST-NAME TO FNAMEO
+                   MOVE CM-ADDRESS    TO ADDRO
+                   MOVE CM-CITY       TO CITYO
+                   MOVE CM-STATE      TO STATEO
+                   MOVE CM-ZIP-CODE   TO ZIPCODEO
+                   MOVE CM-PHONE      TO PHONEO
+                   MOVE CM-EMAIL      TO EMAILO
+                   MOVE CM-CREDIT-LIMIT TO WS-CREDIT-LIMIT-DISPLAY
+                   MOVE WS-CREDIT-LIMIT-DISPLAY TO CRLIMITO
+                   MOVE CHANGE-INSTRUCTION TO INSTR2O
+                   SET PROCESS-CHANGE-CUSTOMER TO TRUE
+                   MOVE -1 TO LNAMEL
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-DATA-MAP
+               ELSE
+                   MOVE 'That customer no longer exists.' TO MSG3O
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1600-SEND-BROWSE-MAP
+               END-IF
+           END-IF.
+      *
+       6010-FIND-SELECTED-BROWSE-LINE.
+      *
+           ADD 1 TO WS-BROWSE-INDEX.
+      *
+           IF       BRSELI(WS-BROWSE-INDEX) NOT = SPACE
+                AND CA-BROWSE-ENTRY(WS-BROWSE-INDEX) NOT = SPACE
+               MOVE WS-BROWSE-INDEX TO WS-SELECTED-INDEX
+           END-IF.
+      *
+       8000-WRITE-HISTORY-RECORD.
+      *
+           EXEC CICS
+               ASKTIME
+                    ABSTIME(WS-ABSTIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               FORMATTIME
+                    ABSTIME(WS-ABSTIME)
+                    YYYYMMDD(WS-YYYYMMDD)
+                    TIME(WS-HHMMSS)
+           END-EXEC.
+      *
+           MOVE WS-YYYYMMDD TO CH-DATE.
+           MOVE WS-HHMMSS   TO CH-TIME.
+           MOVE EIBTRMID    TO CH-OPERATOR-ID.
+      *
+           EXEC CICS
+               WRITE FILE('CUSTHIST')
+                     FROM(CUSTOMER-HISTORY-RECORD)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        9999-TERMINATE-PROGRAM.
       *
