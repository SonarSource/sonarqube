@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CUSTLIST.
+      *
+      * Nightly batch listing of the CUSTMAS customer master file.
+      * Reads CUSTMAS sequentially in ascending customer-number (key)
+      * order and produces a paginated roster with a trailing record
+      * count.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+      *
+           SELECT REPORT-FILE ASSIGN TO CUSTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       COPY CUSTMAS.
+      *
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  REPORT-LINE                     PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-FILE-STATUS-FIELDS.
+      *
+           05  WS-CUSTMAS-STATUS            PIC X(02).
+           05  WS-REPORT-STATUS             PIC X(02).
+      *
+       01  SWITCHES.
+      *
+           05  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+               88  END-OF-CUSTMAS                   VALUE 'Y'.
+      *
+       01  COUNTERS.
+      *
+           05  WS-RECORD-COUNT              PIC 9(07) VALUE ZERO.
+           05  WS-LINE-COUNT                PIC 9(02) VALUE ZERO.
+           05  WS-PAGE-COUNT                PIC 9(04) VALUE ZERO.
+           05  WS-LINES-PER-PAGE            PIC 9(02) VALUE 55.
+      *
+       01  HEADING-LINE-1.
+      *
+           05  FILLER                       PIC X(40) VALUE SPACE.
+           05  FILLER                       PIC X(30) VALUE
+               'CUSTOMER MASTER FILE LISTING'.
+           05  FILLER                       PIC X(46) VALUE SPACE.
+           05  FILLER                       PIC X(05) VALUE 'PAGE '.
+           05  HL1-PAGE-NUMBER              PIC ZZZ9.
+      *
+       01  HEADING-LINE-2.
+      *
+           05  FILLER                  PIC X(08) VALUE 'CUST NO'.
+           05  FILLER                  PIC X(02) VALUE SPACE.
+           05  FILLER                  PIC X(22) VALUE 'CUSTOMER NAME'.
+           05  FILLER                  PIC X(17) VALUE 'CITY'.
+           05  FILLER                  PIC X(06) VALUE 'ST'.
+           05  FILLER                  PIC X(10) VALUE 'ZIP CODE'.
+      *
+       01  BLANK-LINE                       PIC X(01) VALUE SPACE.
+      *
+       01  DETAIL-LINE.
+      *
+           05  DL-CUSTOMER-NUMBER           PIC X(06).
+           05  FILLER                       PIC X(04) VALUE SPACE.
+           05  DL-CUSTOMER-NAME             PIC X(36).
+           05  DL-CITY                      PIC X(15).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  DL-STATE                     PIC X(02).
+           05  FILLER                       PIC X(04) VALUE SPACE.
+           05  DL-ZIP-CODE                  PIC X(10).
+      *
+       01  SUMMARY-LINE.
+      *
+           05  FILLER                       PIC X(20) VALUE
+               'TOTAL CUSTOMERS: '.
+           05  SL-RECORD-COUNT              PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PRODUCE-CUSTOMER-LISTING.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-CUSTOMER-RECORD
+               UNTIL END-OF-CUSTMAS.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMAS-STATUS NOT = '00'
+               DISPLAY 'CUSTLIST: UNABLE TO OPEN CUSTMAS, STATUS='
+                   WS-CUSTMAS-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'CUSTLIST: UNABLE TO OPEN CUSTRPT, STATUS='
+                   WS-REPORT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+      *
+           IF NOT END-OF-CUSTMAS
+               PERFORM 1100-WRITE-PAGE-HEADINGS
+               PERFORM 1200-READ-CUSTOMER-RECORD
+           END-IF.
+      *
+       1100-WRITE-PAGE-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HL1-PAGE-NUMBER.
+      *
+           MOVE HEADING-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE
+               BEFORE ADVANCING PAGE.
+      *
+           MOVE HEADING-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE
+               BEFORE ADVANCING 2 LINES.
+      *
+           MOVE BLANK-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE
+               BEFORE ADVANCING 1 LINE.
+      *
+           MOVE ZERO TO WS-LINE-COUNT.
+      *
+       1200-READ-CUSTOMER-RECORD.
+      *
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   SET END-OF-CUSTMAS TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-CUSTOMER-RECORD.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-PAGE-HEADINGS
+           END-IF.
+      *
+           PERFORM 2100-FORMAT-DETAIL-LINE.
+           PERFORM 2200-WRITE-DETAIL-LINE.
+      *
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM 1200-READ-CUSTOMER-RECORD.
+      *
+       2100-FORMAT-DETAIL-LINE.
+      *
+           MOVE SPACE            TO DETAIL-LINE.
+           MOVE CM-CUSTOMER-NUMBER TO DL-CUSTOMER-NUMBER.
+           STRING CM-FIRST-NAME DELIMITED BY SPACE
+                  ' '            DELIMITED BY SIZE
+                  CM-LAST-NAME   DELIMITED BY SPACE
+                  INTO DL-CUSTOMER-NAME
+           END-STRING.
+           MOVE CM-CITY           TO DL-CITY.
+           MOVE CM-STATE          TO DL-STATE.
+           MOVE CM-ZIP-CODE       TO DL-ZIP-CODE.
+      *
+       2200-WRITE-DETAIL-LINE.
+      *
+           MOVE DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE
+               BEFORE ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+       9000-TERMINATE.
+      *
+           MOVE BLANK-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE
+               BEFORE ADVANCING 2 LINES.
+      *
+           MOVE WS-RECORD-COUNT TO SL-RECORD-COUNT.
+           MOVE SUMMARY-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE
+               BEFORE ADVANCING 1 LINE.
+      *
+           CLOSE CUSTOMER-MASTER-FILE
+                 REPORT-FILE.
+      *
+           DISPLAY 'CUSTLIST: ' WS-RECORD-COUNT ' RECORDS LISTED.'.
