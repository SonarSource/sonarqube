@@ -0,0 +1,6 @@
+       01  CUSTOMER-ORDER-RECORD.
+      *
+           05  CO-ORDER-KEY.
+               10  CO-CUSTOMER-NUMBER      PIC X(06).
+               10  CO-ORDER-NUMBER         PIC X(08).
+           05  CO-OPEN-BALANCE             PIC S9(7)V99 COMP-3.
