@@ -0,0 +1,7 @@
+       01  CHECKPOINT-RECORD.
+      *
+           05  CK-CHECKPOINT-KEY           PIC X(06).
+           05  CK-RECORDS-PROCESSED        PIC 9(07).
+           05  CK-RUN-STATUS               PIC X(01).
+               88  CK-RUN-IN-PROGRESS                VALUE 'I'.
+               88  CK-RUN-COMPLETE                    VALUE 'C'.
