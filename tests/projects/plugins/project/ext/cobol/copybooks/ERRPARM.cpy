@@ -0,0 +1,6 @@
+       01  ERROR-PARAMETERS.
+      *
+           05  ERR-RESP                    PIC S9(08) COMP.
+           05  ERR-RESP2                   PIC S9(08) COMP.
+           05  ERR-TRNID                   PIC X(04).
+           05  ERR-RSRCE                   PIC X(08).
