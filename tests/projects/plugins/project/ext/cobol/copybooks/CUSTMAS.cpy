@@ -0,0 +1,12 @@
+       01  CUSTOMER-MASTER-RECORD.
+      *
+           05  CM-CUSTOMER-NUMBER          PIC X(06).
+           05  CM-LAST-NAME                PIC X(20).
+           05  CM-FIRST-NAME               PIC X(15).
+           05  CM-ADDRESS                  PIC X(25).
+           05  CM-CITY                     PIC X(15).
+           05  CM-STATE                    PIC X(02).
+           05  CM-ZIP-CODE                 PIC X(10).
+           05  CM-PHONE                    PIC X(12).
+           05  CM-EMAIL                    PIC X(40).
+           05  CM-CREDIT-LIMIT             PIC S9(7)V99 COMP-3.
