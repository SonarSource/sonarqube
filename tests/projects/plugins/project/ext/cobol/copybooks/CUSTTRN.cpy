@@ -0,0 +1,16 @@
+       01  CUSTOMER-TRANSACTION-RECORD.
+      *
+           05  CT-ACTION-CODE              PIC X(01).
+               88  CT-ACTION-ADD                     VALUE '1'.
+               88  CT-ACTION-CHANGE                  VALUE '2'.
+               88  CT-ACTION-DELETE                  VALUE '3'.
+           05  CT-CUSTOMER-NUMBER          PIC X(06).
+           05  CT-LAST-NAME                PIC X(20).
+           05  CT-FIRST-NAME               PIC X(15).
+           05  CT-ADDRESS                  PIC X(25).
+           05  CT-CITY                     PIC X(15).
+           05  CT-STATE                    PIC X(02).
+           05  CT-ZIP-CODE                 PIC X(10).
+           05  CT-PHONE                    PIC X(12).
+           05  CT-EMAIL                    PIC X(40).
+           05  CT-CREDIT-LIMIT             PIC S9(7)V99 COMP-3.
