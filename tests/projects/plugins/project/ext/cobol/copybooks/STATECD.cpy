@@ -0,0 +1,4 @@
+       01  STATE-CODE-RECORD.
+      *
+           05  SC-STATE-CODE               PIC X(02).
+           05  SC-STATE-NAME               PIC X(20).
