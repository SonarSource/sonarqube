@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAPSET SYSSET1 (MAP SYSMAP1)
+      *****************************************************************
+       01  SYSMAP1I.
+      *
+           05  FILLER                      PIC X(12).
+           05  MSGSL                       PIC S9(4) COMP.
+           05  MSGSH                       PIC X.
+           05  MSGSI                       PIC X(79).
+           05  DETAILSL                    PIC S9(4) COMP.
+           05  DETAILSH                    PIC X.
+           05  DETAILSI                    PIC X(79).
+           05  TRANIDSL                    PIC S9(4) COMP.
+           05  TRANIDSH                    PIC X.
+           05  TRANIDSI                    PIC X(04).
+      *
+       01  SYSMAP1O REDEFINES SYSMAP1I.
+      *
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(03).
+           05  MSGSO                       PIC X(79).
+           05  FILLER                      PIC X(03).
+           05  DETAILSO                    PIC X(79).
+           05  FILLER                      PIC X(03).
+           05  TRANIDSO                    PIC X(04).
