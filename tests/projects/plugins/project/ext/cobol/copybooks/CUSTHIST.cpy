@@ -0,0 +1,13 @@
+       01  CUSTOMER-HISTORY-RECORD.
+      *
+           05  CH-CUSTOMER-NUMBER          PIC X(06).
+           05  CH-ACTION-CODE               PIC X(01).
+               88  CH-ACTION-ADD                     VALUE 'A'.
+               88  CH-ACTION-CHANGE                  VALUE 'C'.
+               88  CH-ACTION-DELETE                  VALUE 'D'.
+           05  CH-OPERATOR-ID               PIC X(04).
+           05  CH-TIMESTAMP.
+               10  CH-DATE                  PIC X(08).
+               10  CH-TIME                  PIC X(06).
+           05  CH-BEFORE-IMAGE              PIC X(150).
+           05  CH-AFTER-IMAGE               PIC X(150).
