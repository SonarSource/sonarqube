@@ -0,0 +1,154 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAPSET MNTSET2
+      *    (MAPS MNTMAP1, MNTMAP2, MNTMAP3)
+      *****************************************************************
+       01  MNTMAP1I.
+      *
+           05  FILLER                      PIC X(12).
+           05  CUSTNO1L                    PIC S9(4) COMP.
+           05  CUSTNO1H                    PIC X.
+           05  CUSTNO1I                    PIC X(06).
+           05  LNAME1L                     PIC S9(4) COMP.
+           05  LNAME1H                     PIC X.
+           05  LNAME1I                     PIC X(20).
+           05  ACTIONL                     PIC S9(4) COMP.
+           05  ACTIONH                     PIC X.
+           05  ACTIONI                     PIC X(01).
+           05  MSG1L                       PIC S9(4) COMP.
+           05  MSG1H                       PIC X.
+           05  MSG1I                       PIC X(79).
+           05  TRANID1L                    PIC S9(4) COMP.
+           05  TRANID1H                    PIC X.
+           05  TRANID1I                    PIC X(04).
+      *
+       01  MNTMAP1O REDEFINES MNTMAP1I.
+      *
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(03).
+           05  CUSTNO1O                    PIC X(06).
+           05  FILLER                      PIC X(03).
+           05  LNAME1O                     PIC X(20).
+           05  FILLER                      PIC X(03).
+           05  ACTIONO                     PIC X(01).
+           05  FILLER                      PIC X(03).
+           05  MSG1O                       PIC X(79).
+           05  FILLER                      PIC X(03).
+           05  TRANID1O                    PIC X(04).
+      *
+       01  MNTMAP2I.
+      *
+           05  FILLER                      PIC X(12).
+           05  CUSTNO2L                    PIC S9(4) COMP.
+           05  CUSTNO2H                    PIC X.
+           05  CUSTNO2I                    PIC X(06).
+           05  LNAMEL                      PIC S9(4) COMP.
+           05  LNAMEH                      PIC X.
+           05  LNAMEI                      PIC X(20).
+           05  FNAMEL                      PIC S9(4) COMP.
+           05  FNAMEH                      PIC X.
+           05  FNAMEI                      PIC X(15).
+           05  ADDRL                       PIC S9(4) COMP.
+           05  ADDRH                       PIC X.
+           05  ADDRI                       PIC X(25).
+           05  CITYL                       PIC S9(4) COMP.
+           05  CITYH                       PIC X.
+           05  CITYI                       PIC X(15).
+           05  STATEL                      PIC S9(4) COMP.
+           05  STATEH                      PIC X.
+           05  STATEI                      PIC X(02).
+           05  ZIPCODEL                    PIC S9(4) COMP.
+           05  ZIPCODEH                    PIC X.
+           05  ZIPCODEI                    PIC X(10).
+           05  PHONEL                      PIC S9(4) COMP.
+           05  PHONEH                      PIC X.
+           05  PHONEI                      PIC X(12).
+           05  EMAILL                      PIC S9(4) COMP.
+           05  EMAILH                      PIC X.
+           05  EMAILI                      PIC X(40).
+           05  CRLIMITL                    PIC S9(4) COMP.
+           05  CRLIMITH                    PIC X.
+           05  CRLIMITI                    PIC X(10).
+           05  INSTR2L                     PIC S9(4) COMP.
+           05  INSTR2H                     PIC X.
+           05  INSTR2I                     PIC X(79).
+           05  MSG2L                       PIC S9(4) COMP.
+           05  MSG2H                       PIC X.
+           05  MSG2I                       PIC X(79).
+           05  TRANID2L                    PIC S9(4) COMP.
+           05  TRANID2H                    PIC X.
+           05  TRANID2I                    PIC X(04).
+      *
+       01  MNTMAP2O REDEFINES MNTMAP2I.
+      *
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(03).
+           05  CUSTNO2O                    PIC X(06).
+           05  FILLER                      PIC X(03).
+           05  LNAMEO                      PIC X(20).
+           05  FILLER                      PIC X(03).
+           05  FNAMEO                      PIC X(15).
+           05  FILLER                      PIC X(03).
+           05  ADDRO                       PIC X(25).
+           05  FILLER                      PIC X(03).
+           05  CITYO                       PIC X(15).
+           05  FILLER                      PIC X(03).
+           05  STATEO                      PIC X(02).
+           05  FILLER                      PIC X(03).
+           05  ZIPCODEO                    PIC X(10).
+           05  FILLER                      PIC X(03).
+           05  PHONEO                      PIC X(12).
+           05  FILLER                      PIC X(03).
+           05  EMAILO                      PIC X(40).
+           05  FILLER                      PIC X(03).
+           05  CRLIMITO                    PIC X(10).
+           05  FILLER                      PIC X(03).
+           05  INSTR2O                     PIC X(79).
+           05  FILLER                      PIC X(03).
+           05  MSG2O                       PIC X(79).
+           05  FILLER                      PIC X(03).
+           05  TRANID2O                    PIC X(04).
+      *
+       01  MNTMAP3I.
+      *
+           05  FILLER                      PIC X(12).
+           05  BR-LINE OCCURS 10 TIMES.
+               10  BRSELL                  PIC S9(4) COMP.
+               10  BRSELH                  PIC X.
+               10  BRSELI                  PIC X(01).
+               10  BRCUSTL                 PIC S9(4) COMP.
+               10  BRCUSTH                 PIC X.
+               10  BRCUSTI                 PIC X(06).
+               10  BRNAMEL                 PIC S9(4) COMP.
+               10  BRNAMEH                 PIC X.
+               10  BRNAMEI                 PIC X(36).
+               10  BRCITYL                 PIC S9(4) COMP.
+               10  BRCITYH                 PIC X.
+               10  BRCITYI                 PIC X(15).
+               10  BRSTL                   PIC S9(4) COMP.
+               10  BRSTH                   PIC X.
+               10  BRSTI                   PIC X(02).
+           05  MSG3L                       PIC S9(4) COMP.
+           05  MSG3H                       PIC X.
+           05  MSG3I                       PIC X(79).
+           05  TRANID3L                    PIC S9(4) COMP.
+           05  TRANID3H                    PIC X.
+           05  TRANID3I                    PIC X(04).
+      *
+       01  MNTMAP3O REDEFINES MNTMAP3I.
+      *
+           05  FILLER                      PIC X(12).
+           05  BR-LINE-OUT OCCURS 10 TIMES.
+               10  FILLER                  PIC X(03).
+               10  BRSELO                  PIC X(01).
+               10  FILLER                  PIC X(03).
+               10  BRCUSTO                 PIC X(06).
+               10  FILLER                  PIC X(03).
+               10  BRNAMEO                 PIC X(36).
+               10  FILLER                  PIC X(03).
+               10  BRCITYO                 PIC X(15).
+               10  FILLER                  PIC X(03).
+               10  BRSTO                   PIC X(02).
+           05  FILLER                      PIC X(03).
+           05  MSG3O                       PIC X(79).
+           05  FILLER                      PIC X(03).
+           05  TRANID3O                    PIC X(04).
