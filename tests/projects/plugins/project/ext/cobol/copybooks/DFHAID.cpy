@@ -0,0 +1,34 @@
+       01  DFHAID.
+      *
+           05  DFHNULL                     PIC X   VALUE ' '.
+           05  DFHENTER                    PIC X   VALUE QUOTE.
+           05  DFHCLEAR                    PIC X   VALUE X'6D'.
+           05  DFHPEN                      PIC X   VALUE '='.
+           05  DFHOPID                     PIC X   VALUE 'W'.
+           05  DFHPA1                      PIC X   VALUE X'6B'.
+           05  DFHPA2                      PIC X   VALUE X'6C'.
+           05  DFHPA3                      PIC X   VALUE X'6E'.
+           05  DFHPF1                      PIC X   VALUE '1'.
+           05  DFHPF2                      PIC X   VALUE '2'.
+           05  DFHPF3                      PIC X   VALUE '3'.
+           05  DFHPF4                      PIC X   VALUE '4'.
+           05  DFHPF5                      PIC X   VALUE '5'.
+           05  DFHPF6                      PIC X   VALUE '6'.
+           05  DFHPF7                      PIC X   VALUE '7'.
+           05  DFHPF8                      PIC X   VALUE '8'.
+           05  DFHPF9                      PIC X   VALUE '9'.
+           05  DFHPF10                     PIC X   VALUE X'7A'.
+           05  DFHPF11                     PIC X   VALUE X'23'.
+           05  DFHPF12                     PIC X   VALUE X'40'.
+           05  DFHPF13                     PIC X   VALUE 'A'.
+           05  DFHPF14                     PIC X   VALUE 'B'.
+           05  DFHPF15                     PIC X   VALUE 'C'.
+           05  DFHPF16                     PIC X   VALUE 'D'.
+           05  DFHPF17                     PIC X   VALUE 'E'.
+           05  DFHPF18                     PIC X   VALUE 'F'.
+           05  DFHPF19                     PIC X   VALUE 'G'.
+           05  DFHPF20                     PIC X   VALUE 'H'.
+           05  DFHPF21                     PIC X   VALUE 'I'.
+           05  DFHPF22                     PIC X   VALUE X'A2'.
+           05  DFHPF23                     PIC X   VALUE X'A3'.
+           05  DFHPF24                     PIC X   VALUE X'A4'.
