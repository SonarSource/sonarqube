@@ -0,0 +1,10 @@
+       01  ERROR-LOG-RECORD.
+      *
+           05  EL-TIMESTAMP.
+               10  EL-DATE                  PIC X(08).
+               10  EL-TIME                  PIC X(06).
+           05  EL-TERMID                    PIC X(04).
+           05  EL-RESP                      PIC S9(08) COMP.
+           05  EL-RESP2                     PIC S9(08) COMP.
+           05  EL-TRNID                     PIC X(04).
+           05  EL-RSRCE                     PIC X(08).
